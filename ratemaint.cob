@@ -0,0 +1,361 @@
+      IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATEMAINT.
+
+       *> ---------------------------------------------------
+       *> Manutencao de cotacao.txt: permite incluir uma moeda
+       *> nova, alterar a taxa de uma moeda existente ou excluir
+       *> uma moeda aposentada, sem exigir edicao manual do
+       *> arquivo. cotacao.txt nunca e regravado no lugar: a
+       *> tabela em memoria e sempre volcada para um arquivo
+       *> temporario (cotacao.tmp) que so entao substitui o
+       *> arquivo original via CBL_RENAME_FILE, para que uma
+       *> falha no meio da gravacao nao deixe cotacao.txt
+       *> corrompido ou pela metade.
+       *> ---------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MOEDAS ASSIGN TO "cotacao.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOEDAS-STATUS.
+
+           SELECT MOEDAS-TEMP ASSIGN TO "cotacao.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TEMP-STATUS.
+
+           SELECT HISTORICO ASSIGN TO "cotacao-historico.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MOEDAS.
+       01 MOEDA-REG.
+           COPY "MOEDAREG.CPY".
+
+       FD MOEDAS-TEMP.
+       01 TEMP-REG.
+           COPY "MOEDAREG.CPY".
+
+       FD HISTORICO.
+       01 HISTORICO-REG.
+           COPY "MOEDAHIST.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-MOEDAS-STATUS   PIC X(2).
+       01 WS-TEMP-STATUS     PIC X(2).
+       01 WS-HISTORICO-STATUS PIC X(2).
+       01 WS-RENAME-RC       PIC 9(4) COMP.
+       01 WS-NOME-COTACAO    PIC X(20) VALUE "cotacao.txt".
+       01 WS-NOME-TEMP       PIC X(20) VALUE "cotacao.tmp".
+       01 WS-ERRO-GRAVACAO   PIC X VALUE "N".
+          88 HOUVE-ERRO-GRAVACAO VALUE "Y".
+
+       *> Tabela em memoria com as cotacoes atuais, no mesmo
+       *> formato usado pelo COIN (WS-MOEDA-TABLE em coin.cob).
+       01 WS-MOEDA-TABLE.
+          05 WS-MOEDA-ITEM OCCURS 200 TIMES INDEXED BY MX.
+             10 WS-M-COD    PIC X(3).
+             10 WS-M-INT    PIC 9(3).
+             10 WS-M-FRAC   PIC 9(5).
+             10 WS-M-DATA   PIC 9(8).
+       01 WS-NUM-MOEDAS      PIC 9(4) VALUE 0.
+       01 WS-MAX-MOEDAS      PIC 9(4) VALUE 200.
+       01 MX2                PIC 9(4).
+
+       01 EOF-FLAG           PIC X VALUE "N".
+       01 FOUND-FLAG         PIC X VALUE "N".
+       01 WS-POS-ACHADA      PIC 9(4).
+
+       01 WS-HOJE            PIC 9(8).
+
+       *> Opcao do menu e dados digitados pelo operador
+       01 WS-OPCAO           PIC X.
+          88 OPCAO-INCLUIR  VALUE "1".
+          88 OPCAO-ALTERAR  VALUE "2".
+          88 OPCAO-EXCLUIR  VALUE "3".
+          88 OPCAO-LISTAR   VALUE "4".
+          *> SPACE tambem encerra o menu: e o valor que o GnuCOBOL
+          *> deixa em WS-OPCAO quando o ACCEPT encontra fim de
+          *> entrada (Ctrl-D ou um pipe/script esgotado), para que
+          *> uma sessao nao-interativa termine em vez de ficar
+          *> repetindo "Opcao invalida" para sempre.
+          88 OPCAO-SAIR     VALUE "5" SPACE.
+
+       01 WS-COD-DIGITADO    PIC X(3).
+       01 WS-INT-DIGITADO    PIC 9(3).
+       01 WS-FRAC-DIGITADO   PIC 9(5).
+
+       PROCEDURE DIVISION.
+
+       MAIN-START.
+           PERFORM CARREGA-MOEDAS.
+
+           MOVE "N" TO WS-OPCAO.
+           PERFORM UNTIL OPCAO-SAIR
+              DISPLAY " "
+              DISPLAY "=== RATEMAINT - Manutencao de cotacao.txt ==="
+              DISPLAY "1 - Incluir moeda"
+              DISPLAY "2 - Alterar taxa de uma moeda"
+              DISPLAY "3 - Excluir moeda"
+              DISPLAY "4 - Listar moedas"
+              DISPLAY "5 - Sair"
+              DISPLAY "Opcao: " WITH NO ADVANCING
+              ACCEPT WS-OPCAO
+
+              EVALUATE TRUE
+                 WHEN OPCAO-INCLUIR
+                    PERFORM INCLUIR-MOEDA
+                 WHEN OPCAO-ALTERAR
+                    PERFORM ALTERAR-MOEDA
+                 WHEN OPCAO-EXCLUIR
+                    PERFORM EXCLUIR-MOEDA
+                 WHEN OPCAO-LISTAR
+                    PERFORM LISTAR-MOEDAS
+                 WHEN OPCAO-SAIR
+                    CONTINUE
+                 WHEN OTHER
+                    DISPLAY "Opcao invalida."
+              END-EVALUATE
+           END-PERFORM.
+
+           STOP RUN.
+
+       *> ---------------------------------------------------
+       *> Carrega cotacao.txt para a tabela em memoria. Se o
+       *> arquivo ainda nao existir (primeira vez que o RATEMAINT
+       *> e usado num ambiente novo), comeca com a tabela vazia
+       *> em vez de terminar com erro.
+       *> ---------------------------------------------------
+       CARREGA-MOEDAS.
+           MOVE 0 TO WS-NUM-MOEDAS.
+           MOVE "N" TO EOF-FLAG.
+
+           OPEN INPUT MOEDAS.
+           IF WS-MOEDAS-STATUS = "00"
+              PERFORM UNTIL EOF-FLAG = "Y"
+                 READ MOEDAS
+                    AT END MOVE "Y" TO EOF-FLAG
+                 END-READ
+
+                 IF EOF-FLAG NOT = "Y"
+                    IF WS-NUM-MOEDAS >= WS-MAX-MOEDAS
+                       DISPLAY "ERRO: cotacao.txt excede o limite de "
+                          WS-MAX-MOEDAS " moedas suportadas."
+                       CLOSE MOEDAS
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-NUM-MOEDAS
+                    MOVE COD-MOEDA OF MOEDA-REG
+                       TO WS-M-COD(WS-NUM-MOEDAS)
+                    MOVE INT-PARTE OF MOEDA-REG
+                       TO WS-M-INT(WS-NUM-MOEDAS)
+                    MOVE FRAC-PARTE OF MOEDA-REG
+                       TO WS-M-FRAC(WS-NUM-MOEDAS)
+                    MOVE DATA-COTACAO OF MOEDA-REG
+                       TO WS-M-DATA(WS-NUM-MOEDAS)
+                 END-IF
+              END-PERFORM
+              CLOSE MOEDAS
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Procura WS-COD-DIGITADO na tabela. Devolve a posicao em
+       *> WS-POS-ACHADA (0 se nao encontrada) e FOUND-FLAG "Y"/"N".
+       *> ---------------------------------------------------
+       LOCALIZA-MOEDA.
+           MOVE "N" TO FOUND-FLAG.
+           MOVE 0 TO WS-POS-ACHADA.
+           PERFORM VARYING MX FROM 1 BY 1
+                 UNTIL MX > WS-NUM-MOEDAS OR FOUND-FLAG = "Y"
+              IF WS-M-COD(MX) = WS-COD-DIGITADO
+                 MOVE "Y" TO FOUND-FLAG
+                 MOVE MX TO WS-POS-ACHADA
+              END-IF
+           END-PERFORM.
+
+       *> ---------------------------------------------------
+       *> Inclui uma moeda nova na tabela, com a data de hoje
+       *> como data da cotacao, e regrava cotacao.txt.
+       *> ---------------------------------------------------
+       INCLUIR-MOEDA.
+           DISPLAY "Codigo da moeda (3 letras): " WITH NO ADVANCING.
+           ACCEPT WS-COD-DIGITADO.
+           MOVE FUNCTION UPPER-CASE(WS-COD-DIGITADO) TO WS-COD-DIGITADO.
+
+           PERFORM LOCALIZA-MOEDA.
+           IF FOUND-FLAG = "Y"
+              DISPLAY "ERRO: moeda " WS-COD-DIGITADO " ja existe. "
+                 "Use a opcao 2 para alterar a taxa."
+           ELSE
+           IF WS-NUM-MOEDAS >= WS-MAX-MOEDAS
+              DISPLAY "ERRO: cotacao.txt ja esta no limite de "
+                 WS-MAX-MOEDAS " moedas suportadas. Exclua uma "
+                 "moeda antes de incluir outra."
+           ELSE
+              DISPLAY "Parte inteira da taxa (ex.: 5 para 5,xxx): "
+                 WITH NO ADVANCING
+              ACCEPT WS-INT-DIGITADO
+              DISPLAY "Parte fracionaria da taxa (5 digitos, ex.: "
+                 "20000 para 0,20000): " WITH NO ADVANCING
+              ACCEPT WS-FRAC-DIGITADO
+
+              ADD 1 TO WS-NUM-MOEDAS
+              MOVE WS-COD-DIGITADO  TO WS-M-COD(WS-NUM-MOEDAS)
+              MOVE WS-INT-DIGITADO  TO WS-M-INT(WS-NUM-MOEDAS)
+              MOVE WS-FRAC-DIGITADO TO WS-M-FRAC(WS-NUM-MOEDAS)
+              ACCEPT WS-HOJE FROM DATE YYYYMMDD
+              MOVE WS-HOJE TO WS-M-DATA(WS-NUM-MOEDAS)
+
+              PERFORM GRAVA-COTACOES
+              IF HOUVE-ERRO-GRAVACAO
+                 SUBTRACT 1 FROM WS-NUM-MOEDAS
+              ELSE
+                 PERFORM GRAVA-HISTORICO
+                 DISPLAY "Moeda " WS-COD-DIGITADO " incluida."
+              END-IF
+           END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Altera a taxa (INT-PARTE/FRAC-PARTE) de uma moeda ja
+       *> cadastrada, atualizando a data da cotacao para hoje, e
+       *> regrava cotacao.txt.
+       *> ---------------------------------------------------
+       ALTERAR-MOEDA.
+           DISPLAY "Codigo da moeda a alterar: " WITH NO ADVANCING.
+           ACCEPT WS-COD-DIGITADO.
+           MOVE FUNCTION UPPER-CASE(WS-COD-DIGITADO) TO WS-COD-DIGITADO.
+
+           PERFORM LOCALIZA-MOEDA.
+           IF FOUND-FLAG NOT = "Y"
+              DISPLAY "ERRO: moeda " WS-COD-DIGITADO " nao encontrada."
+           ELSE
+              DISPLAY "Nova parte inteira da taxa: " WITH NO ADVANCING
+              ACCEPT WS-INT-DIGITADO
+              DISPLAY "Nova parte fracionaria da taxa (5 digitos): "
+                 WITH NO ADVANCING
+              ACCEPT WS-FRAC-DIGITADO
+
+              MOVE WS-INT-DIGITADO  TO WS-M-INT(WS-POS-ACHADA)
+              MOVE WS-FRAC-DIGITADO TO WS-M-FRAC(WS-POS-ACHADA)
+              ACCEPT WS-HOJE FROM DATE YYYYMMDD
+              MOVE WS-HOJE TO WS-M-DATA(WS-POS-ACHADA)
+
+              PERFORM GRAVA-COTACOES
+              IF NOT HOUVE-ERRO-GRAVACAO
+                 PERFORM GRAVA-HISTORICO
+                 DISPLAY "Moeda " WS-COD-DIGITADO " atualizada."
+              END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Remove uma moeda da tabela (deslocando as posicoes
+       *> seguintes uma casa para tras) e regrava cotacao.txt.
+       *> ---------------------------------------------------
+       EXCLUIR-MOEDA.
+           DISPLAY "Codigo da moeda a excluir: " WITH NO ADVANCING.
+           ACCEPT WS-COD-DIGITADO.
+           MOVE FUNCTION UPPER-CASE(WS-COD-DIGITADO) TO WS-COD-DIGITADO.
+
+           PERFORM LOCALIZA-MOEDA.
+           IF FOUND-FLAG NOT = "Y"
+              DISPLAY "ERRO: moeda " WS-COD-DIGITADO " nao encontrada."
+           ELSE
+              PERFORM VARYING MX2 FROM WS-POS-ACHADA BY 1
+                    UNTIL MX2 >= WS-NUM-MOEDAS
+                 MOVE WS-MOEDA-ITEM(MX2 + 1) TO WS-MOEDA-ITEM(MX2)
+              END-PERFORM
+              SUBTRACT 1 FROM WS-NUM-MOEDAS
+
+              PERFORM GRAVA-COTACOES
+              IF NOT HOUVE-ERRO-GRAVACAO
+                 DISPLAY "Moeda " WS-COD-DIGITADO " excluida."
+              END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Lista as moedas atualmente cadastradas.
+       *> ---------------------------------------------------
+       LISTAR-MOEDAS.
+           IF WS-NUM-MOEDAS = 0
+              DISPLAY "Nenhuma moeda cadastrada."
+           ELSE
+              DISPLAY "COD  INT   FRAC   DATA"
+              PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-NUM-MOEDAS
+                 DISPLAY WS-M-COD(MX) " " WS-M-INT(MX) " "
+                    WS-M-FRAC(MX) " " WS-M-DATA(MX)
+              END-PERFORM
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Grava a tabela inteira em cotacao.tmp e so entao
+       *> substitui cotacao.txt pelo temporario, para que uma
+       *> falha durante a gravacao nunca deixe o arquivo de
+       *> cotacoes usado pelo COIN pela metade. Liga
+       *> HOUVE-ERRO-GRAVACAO (em vez de reportar sucesso as cegas)
+       *> se o arquivo temporario nao puder ser aberto/escrito ou
+       *> se CBL_RENAME_FILE nao conseguir trocar cotacao.txt pelo
+       *> temporario; o chamador (INCLUIR/ALTERAR/EXCLUIR-MOEDA)
+       *> confere essa condicao antes de anunciar sucesso ou de
+       *> gravar o historico da mudanca.
+       *> ---------------------------------------------------
+       GRAVA-COTACOES.
+           MOVE "N" TO WS-ERRO-GRAVACAO.
+
+           OPEN OUTPUT MOEDAS-TEMP.
+           IF WS-TEMP-STATUS NOT = "00"
+              DISPLAY "ERRO: nao foi possivel criar " WS-NOME-TEMP
+                 " (status " WS-TEMP-STATUS "). cotacao.txt nao foi alterado."
+              SET HOUVE-ERRO-GRAVACAO TO TRUE
+           ELSE
+              PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-NUM-MOEDAS
+                 MOVE WS-M-COD(MX)  TO COD-MOEDA OF TEMP-REG
+                 MOVE WS-M-INT(MX)  TO INT-PARTE OF TEMP-REG
+                 MOVE WS-M-FRAC(MX) TO FRAC-PARTE OF TEMP-REG
+                 MOVE WS-M-DATA(MX) TO DATA-COTACAO OF TEMP-REG
+                 WRITE TEMP-REG
+                 IF WS-TEMP-STATUS NOT = "00"
+                    SET HOUVE-ERRO-GRAVACAO TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE MOEDAS-TEMP
+
+              IF HOUVE-ERRO-GRAVACAO
+                 DISPLAY "ERRO: falha ao escrever " WS-NOME-TEMP
+                    ". cotacao.txt nao foi alterado."
+              ELSE
+                 CALL "CBL_RENAME_FILE" USING WS-NOME-TEMP WS-NOME-COTACAO
+                    RETURNING WS-RENAME-RC
+                 END-CALL
+                 IF WS-RENAME-RC NOT = 0
+                    DISPLAY "ERRO: nao foi possivel substituir cotacao.txt "
+                       "por " WS-NOME-TEMP " (CBL_RENAME_FILE rc="
+                       WS-RENAME-RC "). cotacao.txt nao foi alterado."
+                    SET HOUVE-ERRO-GRAVACAO TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Acrescenta, em cotacao-historico.txt, a taxa que acabou
+       *> de entrar em vigor para WS-COD-DIGITADO (data de hoje,
+       *> ja em WS-HOJE), para que o COIN possa depois recompor
+       *> "qual era a taxa nesta data" com o argumento "-D". O
+       *> arquivo e append-only: nunca sobrescrito.
+       *> ---------------------------------------------------
+       GRAVA-HISTORICO.
+           OPEN EXTEND HISTORICO.
+           IF WS-HISTORICO-STATUS NOT = "00"
+              OPEN OUTPUT HISTORICO
+           END-IF.
+
+           MOVE WS-COD-DIGITADO  TO HIST-COD-MOEDA
+           MOVE WS-HOJE          TO HIST-DATA-COTACAO
+           MOVE WS-INT-DIGITADO  TO HIST-INT-PARTE
+           MOVE WS-FRAC-DIGITADO TO HIST-FRAC-PARTE
+           WRITE HISTORICO-REG.
+
+           CLOSE HISTORICO.
