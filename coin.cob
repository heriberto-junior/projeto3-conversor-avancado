@@ -7,13 +7,47 @@
            SELECT MOEDAS ASSIGN TO "cotacao.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT LOTE-ENTRADA ASSIGN TO DYNAMIC WS-ARQ-LOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+
+           SELECT RESULTADO ASSIGN TO "resultado.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULTADO-STATUS.
+
+           SELECT ALERTAS ASSIGN TO "alertas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERTAS-STATUS.
+
+           SELECT AUDITORIA ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITORIA-STATUS.
+
+           SELECT HISTORICO ASSIGN TO "cotacao-historico.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORICO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD MOEDAS.
        01 MOEDA-REG.
-          05 COD-MOEDA    PIC X(3).
-          05 INT-PARTE    PIC 9(3).
-          05 FRAC-PARTE   PIC 9(5).
+           COPY "MOEDAREG.CPY".
+
+       FD LOTE-ENTRADA.
+       01 LOTE-REG PIC X(100).
+
+       FD RESULTADO.
+       01 RESULTADO-REG PIC X(120).
+
+       FD ALERTAS.
+       01 ALERTA-REG PIC X(100).
+
+       FD AUDITORIA.
+       01 AUDITORIA-REG PIC X(200).
+
+       FD HISTORICO.
+       01 HISTORICO-REG.
+           COPY "MOEDAHIST.CPY".
 
        WORKING-STORAGE SECTION.
 
@@ -22,44 +56,422 @@
        01 WS-ARGUMENTO PIC X(100).
        01 LEN1          PIC 9(3).
        01 LEN2          PIC 9(3).
-      
+       01 LEN3          PIC 9(3).
+
+       *> Linha corrente a converter: tanto o argumento de
+       *> linha de comando quanto cada linha do arquivo de lote
+       *> (modo -B) usam o mesmo formato "valor destino [origem]"
+       *> e sao interpretados por PARSE-LINHA/CONVERTE-VALOR.
+       01 WS-LINHA-CONVERSAO PIC X(100).
+
        01 WS-VALOR-TXT       PIC X(30).
        01 WS-DESTINO         PIC X(3).
+       01 WS-ORIGEM          PIC X(3).
 
        *> Normalização e conversão
        01 WS-VALOR-NORM      PIC X(30).
        01 WS-VALOR-NUM       PIC 9(10)V9(10).
 
-       *> Leitura de moedas
-       01 WS-TEMP-INT        PIC 9(10).
-       01 WS-TEMP-FRAC       PIC 9(10).
-       01 WS-TAXA            PIC 9(10)V9(10).
+       *> Resultado da conversao ja arredondado para 2 casas
+       *> decimais: o COMPUTE ROUNDED so arredonda na escala do
+       *> campo receptor, e WS-VALOR-NUM tem 10 casas decimais, o
+       *> que deixaria o arredondamento real para o MOVE em
+       *> WS-VALOR-EDIT (2 casas) — e MOVE trunca, nao arredonda.
+       01 WS-VALOR-NUM-2DEC  PIC 9(9)V99.
+
+       *> Leitura de moedas: tabela carregada uma unica vez de
+       *> cotacao.txt (CARREGA-MOEDAS) e usada por todas as
+       *> buscas (BUSCA-TAXA), em vez de reabrir o arquivo a
+       *> cada consulta.
+       01 WS-MOEDA-TABLE.
+          05 WS-MOEDA-ITEM OCCURS 200 TIMES INDEXED BY MX.
+             10 WS-M-COD    PIC X(3).
+             10 WS-M-INT    PIC 9(3).
+             10 WS-M-FRAC   PIC 9(5).
+             10 WS-M-DATA   PIC 9(8).
+       01 WS-NUM-MOEDAS      PIC 9(4) VALUE 0.
+       01 WS-MAX-MOEDAS      PIC 9(4) VALUE 200.
+       01 MX2                PIC 9(4).
+
+       *> Indice proprio de CONVERTE-TODAS-MOEDAS: nao pode
+       *> reaproveitar MX, pois BUSCA-TAXA (chamada dentro do laco)
+       *> tambem usa MX para percorrer WS-MOEDA-TABLE.
+       01 MX3                PIC 9(4).
+
+       01 WS-COD-BUSCA       PIC X(3).
+       01 WS-TAXA-ACHADA     PIC 9(10)V9(10).
+       01 WS-TAXA-ORIGEM     PIC 9(10)V9(10).
+       01 WS-TAXA-DESTINO    PIC 9(10)V9(10).
+
+       *> Cotacao "as of date": cotacao-historico.txt guarda uma
+       *> linha por data em que a taxa de uma moeda mudou (gravada
+       *> pelo RATEMAINT). Quando o argumento "-D AAAAMMDD" e
+       *> informado, BUSCA-TAXA usa essa tabela em vez da tabela
+       *> de cotacoes correntes, escolhendo a taxa mais recente
+       *> que ja estava em vigor na data pedida.
+       01 WS-HIST-TABLE.
+          05 WS-HIST-ITEM OCCURS 500 TIMES INDEXED BY HX.
+             10 WS-H-COD    PIC X(3).
+             10 WS-H-DATA   PIC 9(8).
+             10 WS-H-INT    PIC 9(3).
+             10 WS-H-FRAC   PIC 9(5).
+       01 WS-NUM-HIST        PIC 9(4) VALUE 0.
+       01 WS-MAX-HIST        PIC 9(4) VALUE 500.
+       01 WS-HISTORICO-STATUS PIC X(2).
+       01 WS-DATA-CONSULTA   PIC 9(8) VALUE 0.
+       01 WS-MELHOR-DATA     PIC 9(8).
+
+       *> Validacao das cotacoes carregadas (relatorio em
+       *> alertas.txt): taxa zerada, codigo duplicado e cotacao
+       *> desatualizada. WS-DIAS-LIMITE e o prazo (em dias)
+       *> considerado aceitavel para a data da cotacao; 30 e apenas
+       *> o valor padrao quando o operador nao informa "-P <dias>"
+       *> na linha de comando (CLASSIFICA-ARGUMENTOS).
+       01 WS-DIAS-LIMITE     PIC 9(4) VALUE 30.
+       01 WS-HOJE            PIC 9(8).
+       01 WS-DIAS-COTACAO    PIC S9(9).
+       01 WS-DIAS-COTACAO-EDIT PIC Z(8)9.
+       01 WS-DIAS-LIMITE-EDIT  PIC Z(3)9.
+       01 WS-ALERTA-LINHA    PIC X(100).
+       01 WS-ALERTAS-STATUS  PIC X(2).
+       01 WS-TEM-ALERTA      PIC X VALUE "N".
+          88 HOUVE-ALERTA VALUE "Y".
+
+       *> Sinaliza, dentro de uma unica chamada a CONVERTE-VALOR
+       *> (um valor de linha de comando, uma linha de lote ou uma
+       *> resposta do menu), que a conversao deve ser abandonada
+       *> sem gravar resultado.txt/audit.log: valor com caractere
+       *> invalido, moeda desconhecida, moeda duplicada em
+       *> cotacao.txt (taxa ambigua) ou taxa zerada. Isso substitui
+       *> os antigos STOP RUN de BUSCA-TAXA/CONVERTE-VALOR, que
+       *> encerravam o programa inteiro por causa de uma unica linha
+       *> ruim de um lote ou do menu interativo.
+       01 WS-ERRO-CONVERSAO  PIC X VALUE "N".
+          88 HOUVE-ERRO-CONVERSAO VALUE "Y".
+       01 WS-TAXA-DUPLICADA  PIC X VALUE "N".
+       01 WS-ALGUM-ERRO-TODAS PIC X VALUE "N".
+       01 WS-TEM-ALERTA-HIST PIC X VALUE "N".
+          88 HOUVE-ALERTA-HIST VALUE "Y".
+
+       *> Campo editado para exibir o valor final sem zeros a
+       *> esquerda, com separador de milhar, largo o bastante para
+       *> nao truncar valores de milhoes (9(9).99). O separador de
+       *> milhar/decimal fica sempre no padrao americano aqui
+       *> (virgula/ponto); WS-VALOR-SAIDA e que aplica o locale
+       *> escolhido (BR ou US) por cima deste campo.
+       01 WS-VALOR-EDIT PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       *> Valor final formatado no locale pedido pelo operador
+       *> ("-L BR" para 1.234,56 ou "-L US" para 1,234.56).
+       01 WS-VALOR-SAIDA PIC X(16).
+       01 WS-LOCALE PIC X(2) VALUE "BR".
+          88 LOCALE-BR VALUE "BR".
+          88 LOCALE-US VALUE "US".
 
-       *> Campo editado para exibir o valor final sem zeros à esquerda
-       01 WS-VALOR-EDIT PIC ZZ9.999.
-      
        01 EOF-FLAG           PIC X VALUE "N".
        01 FOUND-FLAG         PIC X VALUE "N".
 
        01 I                  PIC 9(3).
 
+       *> ---------------------------------------------------
+       *> Analise dos argumentos de linha de comando: alem do
+       *> formato classico "valor destino [origem]", aceita a
+       *> chave "-B arquivo-de-lote.txt" para o modo em lote.
+       *> ---------------------------------------------------
+       01 WS-MODO PIC X VALUE "C".
+          88 MODO-COMANDO VALUE "C".
+          88 MODO-BATCH   VALUE "B".
+          88 MODO-MENU    VALUE "M".
+
+       *> 12 tokens cobrem a pior combinacao documentada: "-D AAAAMMDD"
+       *> + "-L BR" + "-P dias" + "-ALL" (8 tokens) mais os 3 da linha
+       *> de conversao tradicional "valor destino origem", com folga.
+       01 WS-ARG-GROUP.
+          05 WS-TOK PIC X(30) OCCURS 12 TIMES.
+       01 WS-NUM-TOK PIC 9(2) VALUE 0.
+       01 J          PIC 9(3).
+
+       *> Modo interativo (sem argumentos na linha de comando)
+       01 WS-MENU-VALOR     PIC X(30).
+       01 WS-MENU-DESTINO   PIC X(3).
+       01 WS-MENU-ORIGEM    PIC X(3).
+       01 WS-CONTINUA       PIC X VALUE "S".
+
+       *> Modo em lote (-B)
+       01 WS-ARQ-LOTE       PIC X(50).
+       01 WS-LOTE-STATUS    PIC X(2).
+       01 WS-LOTE-EOF       PIC X VALUE "N".
+       01 WS-LOTE-TOTAL     PIC 9(6) VALUE 0.
+       01 WS-LOTE-ERROS     PIC 9(6) VALUE 0.
+       01 WS-LOTE-ERROS-EDIT PIC Z(5)9.
+       01 WS-LOTE-TOTAL-EDIT PIC Z(5)9.
+
+       *> Arquivo de resultados (resultado.txt)
+       01 WS-RESULTADO-STATUS PIC X(2).
+       01 WS-RESULTADO-LINHA  PIC X(120).
+       01 WS-TAXA-EFETIVA     PIC 9(10)V9(10).
+       01 WS-TAXA-EFETIVA-EDIT PIC Z(9)9.999999.
+       01 WS-DATA-ATUAL       PIC 9(8).
+       01 WS-HORA-ATUAL       PIC 9(8).
+       01 WS-DATA-HORA-EDIT   PIC X(19).
+
+       *> Trilha de auditoria (audit.log): registro append-only,
+       *> independente de resultado.txt, com o usuario/job que
+       *> executou cada conversao.
+       01 WS-AUDITORIA-STATUS PIC X(2).
+       01 WS-AUDITORIA-LINHA  PIC X(200).
+       01 WS-USUARIO          PIC X(30).
+
+       *> Rascunho usado para remontar WS-LINHA-CONVERSAO em
+       *> CLASSIFICA-ARGUMENTOS, descartando as chaves "-B"/"-D"
+       *> e seus argumentos.
+       01 WS-LINHA-TMP        PIC X(100).
+       01 WS-TOK-EFETIVO      PIC X(30).
+       01 WS-APENSA-TOKEN     PIC X VALUE "N".
+
+       *> Guarda o valor de entrada ja convertido para numero, antes
+       *> do calculo da taxa, para que CONVERTE-TODAS-MOEDAS possa
+       *> reaproveitar o mesmo valor original em cada iteracao (o
+       *> calculo de uma moeda destino sobrescreve WS-VALOR-NUM).
+       01 WS-VALOR-NUM-ORIG   PIC 9(10)V9(10).
+
        PROCEDURE DIVISION.
 
        MAIN-START.
 
       *> Receber todos os argumentos da linha de comando do YAML
            ACCEPT WS-ARGUMENTO FROM COMMAND-LINE.
-           
-      *> Analisar os argumentos recebidos e separa em 2 campos
-           UNSTRING WS-ARGUMENTO DELIMITED BY SPACE
+
+           PERFORM QUEBRA-ARGUMENTOS.
+           PERFORM CLASSIFICA-ARGUMENTOS.
+
+           MOVE "N" TO WS-TEM-ALERTA.
+           OPEN OUTPUT ALERTAS.
+           IF WS-ALERTAS-STATUS NOT = "00"
+              DISPLAY "ERRO: Nao foi possivel criar o arquivo de alertas (alertas.txt)."
+              STOP RUN
+           END-IF.
+
+           PERFORM CARREGA-MOEDAS.
+           PERFORM CARREGA-HISTORICO.
+           PERFORM VALIDA-MOEDAS.
+
+           IF NOT HOUVE-ALERTA
+              MOVE "Nenhuma inconsistencia encontrada em cotacao.txt."
+                 TO WS-ALERTA-LINHA
+              WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+           END-IF.
+           CLOSE ALERTAS.
+
+           OPEN EXTEND RESULTADO.
+           IF WS-RESULTADO-STATUS NOT = "00"
+              OPEN OUTPUT RESULTADO
+           END-IF.
+
+           *> audit.log e append-only: nunca truncado, sempre
+           *> aberto em modo EXTEND (a mesma tecnica usada acima
+           *> para resultado.txt so serve para criar o arquivo
+           *> na primeira execucao, quando ele ainda nao existe).
+           OPEN EXTEND AUDITORIA.
+           IF WS-AUDITORIA-STATUS NOT = "00"
+              OPEN OUTPUT AUDITORIA
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN MODO-BATCH
+                 PERFORM PROCESSA-LOTE
+              WHEN MODO-MENU
+                 PERFORM MENU-INTERATIVO
+              WHEN OTHER
+                 PERFORM CONVERTE-VALOR
+           END-EVALUATE.
+
+           CLOSE RESULTADO.
+           CLOSE AUDITORIA.
+
+           STOP RUN.
+
+       *> ---------------------------------------------------
+       *> Quebra WS-ARGUMENTO em ate 12 tokens separados por
+       *> espaco, descartando espacos repetidos. ON OVERFLOW pega o
+       *> caso de uma linha com mais tokens do que WS-TOK comporta,
+       *> em vez de deixar o UNSTRING descartar o excesso em
+       *> silencio.
+       *> ---------------------------------------------------
+       QUEBRA-ARGUMENTOS.
+           INITIALIZE WS-ARG-GROUP.
+           UNSTRING WS-ARGUMENTO DELIMITED BY ALL SPACE
+               INTO WS-TOK(1) WS-TOK(2) WS-TOK(3) WS-TOK(4)
+                    WS-TOK(5) WS-TOK(6) WS-TOK(7) WS-TOK(8)
+                    WS-TOK(9) WS-TOK(10) WS-TOK(11) WS-TOK(12)
+               ON OVERFLOW
+                  DISPLAY "ERRO: numero de argumentos excede o suportado."
+                  STOP RUN
+           END-UNSTRING.
+
+           MOVE 0 TO WS-NUM-TOK.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > 12
+              IF WS-TOK(J) NOT = SPACES
+                 ADD 1 TO WS-NUM-TOK
+              END-IF
+           END-PERFORM.
+
+       *> ---------------------------------------------------
+       *> Decide o modo de operacao a partir dos tokens: nenhum
+       *> argumento liga o modo interativo (menu); a chave
+       *> "-B <arquivo>" liga o modo em lote; "-D <AAAAMMDD>"
+       *> fixa uma data de referencia para a busca de taxas
+       *> (BUSCA-TAXA passa a usar cotacao-historico.txt em vez da
+       *> cotacao corrente); "-L <BR|US>" escolhe o locale de saida
+       *> do valor convertido; "-P <dias>" substitui o prazo padrao
+       *> de WS-DIAS-LIMITE usado por VALIDA-MOEDAS para reportar
+       *> cotacao desatualizada, sem exigir recompilar o programa;
+       *> "-ALL" e um atalho para informar "*" como moeda de destino
+       *> (converte para todas as moedas cadastradas); os tokens
+       *> restantes sao remontados em WS-LINHA-CONVERSAO para o modo
+       *> tradicional de comando.
+       *> ---------------------------------------------------
+       CLASSIFICA-ARGUMENTOS.
+           MOVE SPACES TO WS-ARQ-LOTE.
+           MOVE SPACES TO WS-LINHA-CONVERSAO.
+           MOVE 0 TO WS-DATA-CONSULTA.
+           MOVE "BR" TO WS-LOCALE.
+
+           IF WS-NUM-TOK = 0
+              SET MODO-MENU TO TRUE
+           ELSE
+              SET MODO-COMANDO TO TRUE
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-NUM-TOK
+                 MOVE "N" TO WS-APENSA-TOKEN
+                 EVALUATE FUNCTION UPPER-CASE(WS-TOK(J))
+                    WHEN "-B"
+                       ADD 1 TO J
+                       IF J > WS-NUM-TOK
+                          DISPLAY "ERRO: argumento ausente para -B"
+                          STOP RUN
+                       END-IF
+                       SET MODO-BATCH TO TRUE
+                       MOVE WS-TOK(J) TO WS-ARQ-LOTE
+                    WHEN "-D"
+                       ADD 1 TO J
+                       IF J > WS-NUM-TOK
+                          DISPLAY "ERRO: argumento ausente para -D"
+                          STOP RUN
+                       END-IF
+                       COMPUTE WS-DATA-CONSULTA =
+                          FUNCTION NUMVAL(WS-TOK(J))
+                    WHEN "-L"
+                       ADD 1 TO J
+                       IF J > WS-NUM-TOK
+                          DISPLAY "ERRO: argumento ausente para -L"
+                          STOP RUN
+                       END-IF
+                       MOVE FUNCTION UPPER-CASE(WS-TOK(J)) TO WS-LOCALE
+                    WHEN "-P"
+                       ADD 1 TO J
+                       IF J > WS-NUM-TOK
+                          DISPLAY "ERRO: argumento ausente para -P"
+                          STOP RUN
+                       END-IF
+                       COMPUTE WS-DIAS-LIMITE =
+                          FUNCTION NUMVAL(WS-TOK(J))
+                    WHEN "-ALL"
+                       MOVE "*" TO WS-TOK-EFETIVO
+                       MOVE "Y" TO WS-APENSA-TOKEN
+                    WHEN OTHER
+                       MOVE WS-TOK(J) TO WS-TOK-EFETIVO
+                       MOVE "Y" TO WS-APENSA-TOKEN
+                 END-EVALUATE
+
+                 IF WS-APENSA-TOKEN = "Y"
+                    IF WS-LINHA-CONVERSAO = SPACES
+                       MOVE FUNCTION TRIM(WS-TOK-EFETIVO)
+                          TO WS-LINHA-CONVERSAO
+                    ELSE
+                       MOVE WS-LINHA-CONVERSAO TO WS-LINHA-TMP
+                       STRING FUNCTION TRIM(WS-LINHA-TMP) " "
+                              FUNCTION TRIM(WS-TOK-EFETIVO)
+                           DELIMITED BY SIZE INTO WS-LINHA-CONVERSAO
+                       END-STRING
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Modo em lote: cada linha do arquivo informado em -B
+       *> segue o mesmo formato "valor destino [origem]" e e
+       *> convertida com a mesma logica do modo tradicional.
+       *> ---------------------------------------------------
+       PROCESSA-LOTE.
+           OPEN INPUT LOTE-ENTRADA.
+           IF WS-LOTE-STATUS NOT = "00"
+              DISPLAY "ERRO: Nao foi possivel abrir o arquivo de lote: "
+                 FUNCTION TRIM(WS-ARQ-LOTE)
+              *> Nao faz STOP RUN aqui: RESULTADO e AUDITORIA ja
+              *> foram abertos por MAIN-START antes de chamar este
+              *> paragrafo, e e MAIN-START quem deve fecha-los antes
+              *> de encerrar o programa.
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "N" TO WS-LOTE-EOF.
+           MOVE 0 TO WS-LOTE-TOTAL.
+           MOVE 0 TO WS-LOTE-ERROS.
+           PERFORM UNTIL WS-LOTE-EOF = "Y"
+              READ LOTE-ENTRADA INTO WS-LINHA-CONVERSAO
+                 AT END MOVE "Y" TO WS-LOTE-EOF
+              END-READ
+
+              IF WS-LOTE-EOF NOT = "Y" AND WS-LINHA-CONVERSAO NOT = SPACES
+                 ADD 1 TO WS-LOTE-TOTAL
+                 PERFORM CONVERTE-VALOR
+                 IF HOUVE-ERRO-CONVERSAO
+                    ADD 1 TO WS-LOTE-ERROS
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           CLOSE LOTE-ENTRADA.
+
+           MOVE WS-LOTE-TOTAL TO WS-LOTE-TOTAL-EDIT.
+           MOVE WS-LOTE-ERROS TO WS-LOTE-ERROS-EDIT.
+           DISPLAY "Lote concluido: " FUNCTION TRIM(WS-LOTE-TOTAL-EDIT)
+              " linha(s) lida(s), " FUNCTION TRIM(WS-LOTE-ERROS-EDIT)
+              " rejeitada(s).".
+
+       *> ---------------------------------------------------
+       *> Interpreta WS-LINHA-CONVERSAO no formato
+       *> "valor destino [origem]". Quando a origem nao e
+       *> informada, mantem-se o comportamento historico do
+       *> COIN e assume-se que o valor ja esta em BRL.
+       *> ---------------------------------------------------
+       PARSE-LINHA.
+           MOVE SPACES TO WS-VALOR-TXT WS-DESTINO WS-ORIGEM.
+           UNSTRING WS-LINHA-CONVERSAO DELIMITED BY SPACE
                INTO WS-VALOR-TXT COUNT IN LEN1
                     WS-DESTINO COUNT IN LEN2
+                    WS-ORIGEM COUNT IN LEN3
            END-UNSTRING.
 
-           *> ---------------------------------------------------
-           *> Validar caracteres: somente 0-9 . ,
-           *> ---------------------------------------------------
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-VALOR-TXT
+           IF WS-ORIGEM = SPACES
+              MOVE "BRL" TO WS-ORIGEM
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Converte uma linha (comando ou lote): valida, normaliza,
+       *> busca as taxas de origem/destino, calcula e exibe o
+       *> resultado.
+       *> ---------------------------------------------------
+       CONVERTE-VALOR.
+           MOVE "N" TO WS-ERRO-CONVERSAO.
+           PERFORM PARSE-LINHA.
+
+           *> Validar caracteres: somente 0-9 . , Para na primeira
+           *> falha (nao ha por que continuar varrendo o valor nem
+           *> repetir a mensagem de erro).
+           PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > LENGTH OF WS-VALOR-TXT OR HOUVE-ERRO-CONVERSAO
               EVALUATE WS-VALOR-TXT(I:1)
                  WHEN "0" THRU "9"
                     CONTINUE
@@ -70,56 +482,492 @@
                  WHEN SPACE
                     CONTINUE
                  WHEN OTHER
-                    DISPLAY "ERRO: Valor invalido. Use apenas numeros, ponto ou virgula."
-                    STOP RUN
+                    DISPLAY "ERRO: Valor invalido. Use apenas numeros, ponto ou virgula: "
+                       FUNCTION TRIM(WS-VALOR-TXT)
+                    SET HOUVE-ERRO-CONVERSAO TO TRUE
               END-EVALUATE
            END-PERFORM.
 
-           *> Trocar vírgula por ponto
-           MOVE WS-VALOR-TXT TO WS-VALOR-NORM.
-           INSPECT WS-VALOR-NORM REPLACING ALL "," BY ".".
+           IF NOT HOUVE-ERRO-CONVERSAO
+              *> Trocar vírgula por ponto
+              MOVE WS-VALOR-TXT TO WS-VALOR-NORM
+              INSPECT WS-VALOR-NORM REPLACING ALL "," BY "."
 
-           *> Converter string → número
-           COMPUTE WS-VALOR-NUM = FUNCTION NUMVAL(WS-VALOR-NORM).
+              *> Converter string → número
+              COMPUTE WS-VALOR-NUM = FUNCTION NUMVAL(WS-VALOR-NORM)
+              MOVE WS-VALOR-NUM TO WS-VALOR-NUM-ORIG
+
+              *> Localizar a taxa da moeda de origem em cotacao.txt.
+              *> BRL e a moeda base do arquivo de cotacoes, portanto
+              *> nao possui registro proprio: sua taxa e sempre 1.
+              IF WS-ORIGEM = "BRL"
+                 MOVE 1 TO WS-TAXA-ORIGEM
+              ELSE
+                 MOVE WS-ORIGEM TO WS-COD-BUSCA
+                 PERFORM BUSCA-TAXA
+                 MOVE WS-TAXA-ACHADA TO WS-TAXA-ORIGEM
+              END-IF
+           END-IF.
+
+           *> Destino "*" (ou a chave "-ALL") pede a conversao para
+           *> todas as moedas cadastradas de uma so vez, em vez de
+           *> uma unica moeda de destino. So prossegue se o valor e
+           *> a taxa de origem acima foram validados sem erro.
+           IF NOT HOUVE-ERRO-CONVERSAO
+              IF WS-DESTINO = "*"
+                 PERFORM CONVERTE-TODAS-MOEDAS
+              ELSE
+                 IF WS-DESTINO = "BRL"
+                    MOVE 1 TO WS-TAXA-DESTINO
+                 ELSE
+                    MOVE WS-DESTINO TO WS-COD-BUSCA
+                    PERFORM BUSCA-TAXA
+                    MOVE WS-TAXA-ACHADA TO WS-TAXA-DESTINO
+                 END-IF
+
+                 IF NOT HOUVE-ERRO-CONVERSAO
+                    *> Sai da moeda de origem para BRL (divide) e de
+                    *> BRL para a moeda de destino (multiplica).
+                    *> Quando a origem e BRL, a divisao e neutra
+                    *> (taxa = 1) e o resultado e identico ao
+                    *> calculo original do COIN. Multiplica antes de
+                    *> dividir para nao truncar o resultado
+                    *> intermediario, e arredonda direto no campo de
+                    *> 2 casas decimais para nao perder o ultimo
+                    *> centavo no MOVE para WS-VALOR-EDIT.
+                    COMPUTE WS-VALOR-NUM-2DEC ROUNDED =
+                       (WS-VALOR-NUM * WS-TAXA-DESTINO) / WS-TAXA-ORIGEM
+                       ON SIZE ERROR
+                          DISPLAY "ERRO: Resultado da conversao excede a capacidade do campo (acima de 999.999.999,99)."
+                          SET HOUVE-ERRO-CONVERSAO TO TRUE
+                    END-COMPUTE
+
+                    IF NOT HOUVE-ERRO-CONVERSAO
+                       *> Mover para o campo editado (aplica mascara
+                       *> numerica) e formatar no locale escolhido
+                       *> pelo operador.
+                       MOVE WS-VALOR-NUM-2DEC TO WS-VALOR-EDIT
+                       PERFORM FORMATA-VALOR
+
+                       *> Exibir no formato desejado
+                       DISPLAY "Resultado: " FUNCTION TRIM(WS-VALOR-SAIDA)
+                          " " WS-DESTINO
+
+                       PERFORM GRAVA-RESULTADO
+                       PERFORM GRAVA-AUDITORIA
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Repete, para cada moeda cadastrada em WS-MOEDA-TABLE, o
+       *> mesmo calculo/gravacao que CONVERTE-VALOR faz para uma
+       *> unica moeda de destino, usando o valor original guardado
+       *> em WS-VALOR-NUM-ORIG (WS-VALOR-NUM e sobrescrito a cada
+       *> iteracao). BUSCA-TAXA ja despacha para a cotacao historica
+       *> quando "-D" foi informado, entao a data de referencia vale
+       *> igualmente para todas as moedas do relatorio. Uma moeda
+       *> individual sem taxa utilizavel (nao encontrada, duplicada
+       *> ou zerada) e reportada e pulada; as demais continuam
+       *> sendo convertidas normalmente.
+       *> ---------------------------------------------------
+       CONVERTE-TODAS-MOEDAS.
+           MOVE "N" TO WS-ALGUM-ERRO-TODAS.
+           PERFORM VARYING MX3 FROM 1 BY 1 UNTIL MX3 > WS-NUM-MOEDAS
+              MOVE "N" TO WS-ERRO-CONVERSAO
+              MOVE WS-M-COD(MX3) TO WS-DESTINO
+              MOVE WS-M-COD(MX3) TO WS-COD-BUSCA
+              PERFORM BUSCA-TAXA
+
+              IF HOUVE-ERRO-CONVERSAO
+                 MOVE "Y" TO WS-ALGUM-ERRO-TODAS
+              ELSE
+                 MOVE WS-TAXA-ACHADA TO WS-TAXA-DESTINO
+
+                 COMPUTE WS-VALOR-NUM-2DEC ROUNDED =
+                    (WS-VALOR-NUM-ORIG * WS-TAXA-DESTINO) / WS-TAXA-ORIGEM
+                    ON SIZE ERROR
+                       DISPLAY "ERRO: resultado excede a capacidade do campo para "
+                          WS-DESTINO
+                       SET HOUVE-ERRO-CONVERSAO TO TRUE
+                 END-COMPUTE
+
+                 IF HOUVE-ERRO-CONVERSAO
+                    MOVE "Y" TO WS-ALGUM-ERRO-TODAS
+                 ELSE
+                    MOVE WS-VALOR-NUM-2DEC TO WS-VALOR-EDIT
+                    PERFORM FORMATA-VALOR
+
+                    DISPLAY "Resultado: " FUNCTION TRIM(WS-VALOR-SAIDA)
+                       " " WS-DESTINO
+
+                    PERFORM GRAVA-RESULTADO
+                    PERFORM GRAVA-AUDITORIA
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+           *> Refletir de volta em WS-ERRO-CONVERSAO se alguma das
+           *> moedas do relatorio falhou, para que PROCESSA-LOTE
+           *> conte a linha como parcialmente rejeitada mesmo que a
+           *> ultima moeda da tabela tenha convertido com sucesso.
+           IF WS-ALGUM-ERRO-TODAS = "Y"
+              SET HOUVE-ERRO-CONVERSAO TO TRUE
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Copia WS-VALOR-EDIT (sempre no padrao ponto-decimal) para
+       *> WS-VALOR-SAIDA, trocando ponto/virgula quando o locale
+       *> pedido for BR ("1.234,56"). Um marcador temporario "|"
+       *> evita que a segunda troca desfaca a primeira.
+       *> ---------------------------------------------------
+       FORMATA-VALOR.
+           MOVE WS-VALOR-EDIT TO WS-VALOR-SAIDA.
+           IF LOCALE-BR
+              INSPECT WS-VALOR-SAIDA REPLACING ALL "," BY "|"
+              INSPECT WS-VALOR-SAIDA REPLACING ALL "." BY ","
+              INSPECT WS-VALOR-SAIDA REPLACING ALL "|" BY "."
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Grava, em resultado.txt, o valor de entrada, origem,
+       *> destino, taxa efetiva aplicada, valor calculado e o
+       *> instante da conversao, para permitir arquivar ou
+       *> conferir as conversoes de um dia posteriormente.
+       *> ---------------------------------------------------
+       GRAVA-RESULTADO.
+           COMPUTE WS-TAXA-EFETIVA = WS-TAXA-DESTINO / WS-TAXA-ORIGEM.
+           MOVE WS-TAXA-EFETIVA TO WS-TAXA-EFETIVA-EDIT.
+
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ATUAL FROM TIME.
+
+           MOVE SPACES TO WS-DATA-HORA-EDIT.
+           STRING WS-DATA-ATUAL(1:4) "-" WS-DATA-ATUAL(5:2) "-"
+                  WS-DATA-ATUAL(7:2) " " WS-HORA-ATUAL(1:2) ":"
+                  WS-HORA-ATUAL(3:2) ":" WS-HORA-ATUAL(5:2)
+               DELIMITED BY SIZE INTO WS-DATA-HORA-EDIT
+           END-STRING.
+
+           MOVE SPACES TO WS-RESULTADO-LINHA.
+           STRING FUNCTION TRIM(WS-VALOR-TXT) " " WS-ORIGEM " -> "
+                  WS-DESTINO " taxa=" FUNCTION TRIM(WS-TAXA-EFETIVA-EDIT)
+                  " resultado=" FUNCTION TRIM(WS-VALOR-SAIDA)
+                  " em " WS-DATA-HORA-EDIT
+               DELIMITED BY SIZE INTO WS-RESULTADO-LINHA
+           END-STRING.
+
+           WRITE RESULTADO-REG FROM WS-RESULTADO-LINHA.
+
+       *> ---------------------------------------------------
+       *> Registra, em audit.log (append-only, nunca sobrescrito
+       *> nem truncado), quem converteu o que, quando e com qual
+       *> taxa, para permitir comprovar em conferencias de fim de
+       *> mes a taxa vigente no momento de cada conversao. Usa a
+       *> data/hora e a taxa efetiva ja calculadas por
+       *> GRAVA-RESULTADO, chamada logo antes desta.
+       *> ---------------------------------------------------
+       GRAVA-AUDITORIA.
+           ACCEPT WS-USUARIO FROM ENVIRONMENT "USER".
+           IF WS-USUARIO = SPACES
+              MOVE "DESCONHECIDO" TO WS-USUARIO
+           END-IF.
+
+           MOVE SPACES TO WS-AUDITORIA-LINHA.
+           STRING WS-DATA-HORA-EDIT " usuario=" FUNCTION TRIM(WS-USUARIO)
+                  " valor=" FUNCTION TRIM(WS-VALOR-TXT)
+                  " origem=" WS-ORIGEM " destino=" WS-DESTINO
+                  " taxa=" FUNCTION TRIM(WS-TAXA-EFETIVA-EDIT)
+                  " resultado=" FUNCTION TRIM(WS-VALOR-SAIDA)
+               DELIMITED BY SIZE INTO WS-AUDITORIA-LINHA
+           END-STRING.
+
+           WRITE AUDITORIA-REG FROM WS-AUDITORIA-LINHA.
+
+       *> ---------------------------------------------------
+       *> Carrega cotacao.txt inteiro, uma unica vez, na tabela
+       *> WS-MOEDA-TABLE. As buscas de taxa (BUSCA-TAXA) e a
+       *> validacao (VALIDA-MOEDAS) trabalham sobre essa tabela,
+       *> em vez de reabrir o arquivo a cada consulta.
+       *> ---------------------------------------------------
+       CARREGA-MOEDAS.
+           MOVE 0 TO WS-NUM-MOEDAS.
+           MOVE "N" TO EOF-FLAG.
 
-           *> ---------------------------------------------------
-           *> Ler arquivo moeda.txt
-           *> ---------------------------------------------------
            OPEN INPUT MOEDAS.
 
-           PERFORM UNTIL EOF-FLAG = "Y" OR FOUND-FLAG = "Y"
+           PERFORM UNTIL EOF-FLAG = "Y"
               READ MOEDAS
                  AT END MOVE "Y" TO EOF-FLAG
               END-READ
 
               IF EOF-FLAG NOT = "Y"
-                 IF COD-MOEDA = WS-DESTINO
-                    MOVE INT-PARTE  TO WS-TEMP-INT
-                    MOVE FRAC-PARTE TO WS-TEMP-FRAC
-                    COMPUTE WS-TAXA =
-                       WS-TEMP-INT + (WS-TEMP-FRAC / 100000)
-                    MOVE "Y" TO FOUND-FLAG
+                 IF WS-NUM-MOEDAS >= WS-MAX-MOEDAS
+                    DISPLAY "ERRO: cotacao.txt excede o limite de "
+                       WS-MAX-MOEDAS " moedas suportadas."
+                    CLOSE MOEDAS
+                    STOP RUN
+                 END-IF
+                 IF INT-PARTE NUMERIC AND FRAC-PARTE NUMERIC
+                    ADD 1 TO WS-NUM-MOEDAS
+                    MOVE COD-MOEDA    TO WS-M-COD(WS-NUM-MOEDAS)
+                    MOVE INT-PARTE    TO WS-M-INT(WS-NUM-MOEDAS)
+                    MOVE FRAC-PARTE   TO WS-M-FRAC(WS-NUM-MOEDAS)
+                    MOVE DATA-COTACAO TO WS-M-DATA(WS-NUM-MOEDAS)
+                 ELSE
+                    MOVE SPACES TO WS-ALERTA-LINHA
+                    STRING "ALERTA: taxa nao numerica para " COD-MOEDA
+                        DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                    END-STRING
+                    WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                    SET HOUVE-ALERTA TO TRUE
                  END-IF
               END-IF
            END-PERFORM.
 
            CLOSE MOEDAS.
 
+       *> ---------------------------------------------------
+       *> Carrega cotacao-historico.txt (gravado pelo RATEMAINT a
+       *> cada inclusao/alteracao de taxa) para WS-HIST-TABLE. Se
+       *> o arquivo ainda nao existir (nenhuma manutencao feita
+       *> ainda), a tabela fica vazia e "-D" simplesmente nao
+       *> encontrara cotacao para nenhuma moeda.
+       *> ---------------------------------------------------
+       CARREGA-HISTORICO.
+           MOVE 0 TO WS-NUM-HIST.
+           MOVE "N" TO EOF-FLAG.
+
+           OPEN INPUT HISTORICO.
+           IF WS-HISTORICO-STATUS = "00"
+              PERFORM UNTIL EOF-FLAG = "Y"
+                 READ HISTORICO
+                    AT END MOVE "Y" TO EOF-FLAG
+                 END-READ
+
+                 IF EOF-FLAG NOT = "Y"
+                    IF WS-NUM-HIST >= WS-MAX-HIST
+                       IF NOT HOUVE-ALERTA-HIST
+                          MOVE SPACES TO WS-ALERTA-LINHA
+                          STRING "ALERTA: cotacao-historico.txt excede o "
+                             "limite de " WS-MAX-HIST
+                             " registros; linhas mais antigas foram "
+                             "ignoradas para consultas -D."
+                             DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                          END-STRING
+                          WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                          SET HOUVE-ALERTA TO TRUE
+                          SET HOUVE-ALERTA-HIST TO TRUE
+                       END-IF
+                    ELSE
+                       ADD 1 TO WS-NUM-HIST
+                       MOVE HIST-COD-MOEDA    TO WS-H-COD(WS-NUM-HIST)
+                       MOVE HIST-DATA-COTACAO TO WS-H-DATA(WS-NUM-HIST)
+                       MOVE HIST-INT-PARTE    TO WS-H-INT(WS-NUM-HIST)
+                       MOVE HIST-FRAC-PARTE   TO WS-H-FRAC(WS-NUM-HIST)
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE HISTORICO
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Procura, na tabela WS-MOEDA-TABLE, o item cujo codigo
+       *> confere com WS-COD-BUSCA e devolve a taxa correspondente
+       *> em WS-TAXA-ACHADA. Reporta o erro e liga
+       *> HOUVE-ERRO-CONVERSAO (sem abortar o programa) se a moeda
+       *> nao for encontrada, se houver mais de um registro para o
+       *> mesmo codigo em cotacao.txt (taxa ambigua), ou se a taxa
+       *> encontrada for zero: nenhuma dessas taxas deve ser usada
+       *> num calculo. Quando o operador pediu uma data de
+       *> referencia ("-D"), delega para BUSCA-TAXA-HISTORICA em
+       *> vez de usar a cotacao corrente.
+       *> ---------------------------------------------------
+       BUSCA-TAXA.
+           IF WS-DATA-CONSULTA NOT = 0
+              PERFORM BUSCA-TAXA-HISTORICA
+           ELSE
+              MOVE "N" TO FOUND-FLAG
+              MOVE "N" TO WS-TAXA-DUPLICADA
+              MOVE 0 TO WS-TAXA-ACHADA
+
+              PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-NUM-MOEDAS
+                 IF WS-M-COD(MX) = WS-COD-BUSCA
+                    IF FOUND-FLAG = "Y"
+                       MOVE "Y" TO WS-TAXA-DUPLICADA
+                    ELSE
+                       COMPUTE WS-TAXA-ACHADA =
+                          WS-M-INT(MX) + (WS-M-FRAC(MX) / 100000)
+                       MOVE "Y" TO FOUND-FLAG
+                    END-IF
+                 END-IF
+              END-PERFORM
+
+              IF FOUND-FLAG NOT = "Y"
+                 DISPLAY "ERRO: Moeda nao encontrada: " WS-COD-BUSCA
+                 SET HOUVE-ERRO-CONVERSAO TO TRUE
+              ELSE
+                 IF WS-TAXA-DUPLICADA = "Y"
+                    DISPLAY "ERRO: Moeda duplicada em cotacao.txt, taxa ambigua: "
+                       WS-COD-BUSCA
+                    SET HOUVE-ERRO-CONVERSAO TO TRUE
+                 ELSE
+                    IF WS-TAXA-ACHADA = 0
+                       DISPLAY "ERRO: Taxa zerada para " WS-COD-BUSCA
+                          " - conversao recusada."
+                       SET HOUVE-ERRO-CONVERSAO TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       *> ---------------------------------------------------
+       *> Procura, em WS-HIST-TABLE, a cotacao de WS-COD-BUSCA que
+       *> estava em vigor em WS-DATA-CONSULTA: a entrada com a
+       *> maior HIST-DATA-COTACAO que nao seja posterior a data
+       *> pedida. Reporta o erro e liga HOUVE-ERRO-CONVERSAO (sem
+       *> abortar o programa) se nao houver nenhuma cotacao
+       *> historica para a moeda ate aquela data, ou se a taxa
+       *> encontrada for zero.
+       *> ---------------------------------------------------
+       BUSCA-TAXA-HISTORICA.
+           MOVE "N" TO FOUND-FLAG.
+           MOVE 0 TO WS-TAXA-ACHADA.
+           MOVE 0 TO WS-MELHOR-DATA.
+
+           PERFORM VARYING HX FROM 1 BY 1 UNTIL HX > WS-NUM-HIST
+              IF WS-H-COD(HX) = WS-COD-BUSCA
+                    AND WS-H-DATA(HX) <= WS-DATA-CONSULTA
+                    AND WS-H-DATA(HX) >= WS-MELHOR-DATA
+                 MOVE WS-H-DATA(HX) TO WS-MELHOR-DATA
+                 COMPUTE WS-TAXA-ACHADA =
+                    WS-H-INT(HX) + (WS-H-FRAC(HX) / 100000)
+                 MOVE "Y" TO FOUND-FLAG
+              END-IF
+           END-PERFORM.
+
            IF FOUND-FLAG NOT = "Y"
-              DISPLAY "ERRO: Moeda nao encontrada."
-              STOP RUN
+              DISPLAY "ERRO: Nao ha cotacao historica para "
+                 WS-COD-BUSCA " em ou antes de " WS-DATA-CONSULTA
+              SET HOUVE-ERRO-CONVERSAO TO TRUE
+           ELSE
+              IF WS-TAXA-ACHADA = 0
+                 DISPLAY "ERRO: Taxa historica zerada para "
+                    WS-COD-BUSCA " - conversao recusada."
+                 SET HOUVE-ERRO-CONVERSAO TO TRUE
+              END-IF
            END-IF.
 
-           *> ---------------------------------------------------
-           *> Calcular conversão
-           *> ---------------------------------------------------
-           *> Calcular conversão
-           COMPUTE WS-VALOR-NUM ROUNDED = WS-VALOR-NUM * WS-TAXA.
+       *> ---------------------------------------------------
+       *> Varre a tabela de cotacoes carregada e grava, em
+       *> alertas.txt, um relatorio de inconsistencias: taxa
+       *> zerada, codigo de moeda duplicado e cotacao mais
+       *> antiga que WS-DIAS-LIMITE dias. Nao interrompe o
+       *> programa: apenas avisa, para que o operador saiba que
+       *> nao deve confiar cegamente na taxa usada.
+       *> ---------------------------------------------------
+       VALIDA-MOEDAS.
+           ACCEPT WS-HOJE FROM DATE YYYYMMDD.
 
-           *> Mover para o campo editado (aplica máscara ZZ9.999)
-           MOVE WS-VALOR-NUM TO WS-VALOR-EDIT.
+           PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-NUM-MOEDAS
+              IF WS-M-INT(MX) = 0 AND WS-M-FRAC(MX) = 0
+                 MOVE SPACES TO WS-ALERTA-LINHA
+                 STRING "ALERTA: taxa zerada para " WS-M-COD(MX)
+                     DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                 END-STRING
+                 WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                 SET HOUVE-ALERTA TO TRUE
+              END-IF
 
-           *> Exibir no formato desejado
-           DISPLAY "Resultado: " WS-VALOR-EDIT " " WS-DESTINO.
+              COMPUTE MX2 = MX + 1
+              PERFORM VARYING MX2 FROM MX2 BY 1 UNTIL MX2 > WS-NUM-MOEDAS
+                 IF WS-M-COD(MX2) = WS-M-COD(MX)
+                    MOVE SPACES TO WS-ALERTA-LINHA
+                    STRING "ALERTA: moeda duplicada " WS-M-COD(MX)
+                        DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                    END-STRING
+                    WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                    SET HOUVE-ALERTA TO TRUE
+                 END-IF
+              END-PERFORM
 
-           STOP RUN.
+              IF WS-M-DATA(MX) = 0
+                 MOVE SPACES TO WS-ALERTA-LINHA
+                 STRING "ALERTA: sem data de cotacao para " WS-M-COD(MX)
+                     DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                 END-STRING
+                 WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                 SET HOUVE-ALERTA TO TRUE
+              ELSE
+                 COMPUTE WS-DIAS-COTACAO =
+                    FUNCTION INTEGER-OF-DATE(WS-HOJE) -
+                    FUNCTION INTEGER-OF-DATE(WS-M-DATA(MX))
+                 IF WS-DIAS-COTACAO > WS-DIAS-LIMITE
+                    MOVE WS-DIAS-COTACAO TO WS-DIAS-COTACAO-EDIT
+                    MOVE WS-DIAS-LIMITE TO WS-DIAS-LIMITE-EDIT
+                    MOVE SPACES TO WS-ALERTA-LINHA
+                    STRING "ALERTA: cotacao desatualizada para "
+                        WS-M-COD(MX) " ("
+                        FUNCTION TRIM(WS-DIAS-COTACAO-EDIT)
+                        " dias, limite "
+                        FUNCTION TRIM(WS-DIAS-LIMITE-EDIT) ")"
+                        DELIMITED BY SIZE INTO WS-ALERTA-LINHA
+                    END-STRING
+                    WRITE ALERTA-REG FROM WS-ALERTA-LINHA
+                    SET HOUVE-ALERTA TO TRUE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+       *> ---------------------------------------------------
+       *> Modo interativo: usado quando o COIN e chamado sem
+       *> nenhum argumento na linha de comando. Pede valor,
+       *> moeda de destino e (opcionalmente) moeda de origem,
+       *> monta a mesma linha "valor destino [origem]" que o
+       *> modo comando/lote usa e reaproveita CONVERTE-VALOR,
+       *> repetindo ate o operador optar por sair.
+       *> ---------------------------------------------------
+       MENU-INTERATIVO.
+           MOVE "S" TO WS-CONTINUA.
+
+           PERFORM UNTIL WS-CONTINUA NOT = "S"
+              DISPLAY "=== COIN - Conversor de Moedas (modo interativo) ==="
+              DISPLAY "Moedas disponiveis: BRL (base)"
+              PERFORM VARYING MX FROM 1 BY 1 UNTIL MX > WS-NUM-MOEDAS
+                 DISPLAY "  " WS-M-COD(MX)
+              END-PERFORM
+
+              MOVE SPACES TO WS-MENU-VALOR
+              DISPLAY "Valor a converter: " WITH NO ADVANCING
+              ACCEPT WS-MENU-VALOR
+
+              MOVE SPACES TO WS-MENU-DESTINO
+              DISPLAY "Moeda de destino: " WITH NO ADVANCING
+              ACCEPT WS-MENU-DESTINO
+
+              MOVE SPACES TO WS-MENU-ORIGEM
+              DISPLAY "Moeda de origem (ENTER para BRL): "
+                 WITH NO ADVANCING
+              ACCEPT WS-MENU-ORIGEM
+
+              MOVE SPACES TO WS-LINHA-CONVERSAO
+              IF WS-MENU-ORIGEM = SPACES
+                 STRING FUNCTION TRIM(WS-MENU-VALOR) " "
+                        FUNCTION TRIM(WS-MENU-DESTINO)
+                     DELIMITED BY SIZE INTO WS-LINHA-CONVERSAO
+                 END-STRING
+              ELSE
+                 STRING FUNCTION TRIM(WS-MENU-VALOR) " "
+                        FUNCTION TRIM(WS-MENU-DESTINO) " "
+                        FUNCTION TRIM(WS-MENU-ORIGEM)
+                     DELIMITED BY SIZE INTO WS-LINHA-CONVERSAO
+                 END-STRING
+              END-IF
+
+              PERFORM CONVERTE-VALOR
+
+              DISPLAY "Fazer outra conversao? (S/N): " WITH NO ADVANCING
+              ACCEPT WS-CONTINUA
+              MOVE FUNCTION UPPER-CASE(WS-CONTINUA) TO WS-CONTINUA
+           END-PERFORM.
