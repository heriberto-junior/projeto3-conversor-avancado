@@ -0,0 +1,6 @@
+      *> Layout do registro de cotacao atual (cotacao.txt)
+      *> Compartilhado entre COIN e RATEMAINT.
+           05 COD-MOEDA    PIC X(3).
+           05 INT-PARTE    PIC 9(3).
+           05 FRAC-PARTE   PIC 9(5).
+           05 DATA-COTACAO PIC 9(8).
