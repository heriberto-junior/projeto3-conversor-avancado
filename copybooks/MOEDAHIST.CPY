@@ -0,0 +1,8 @@
+      *> Layout do registro de historico de cotacoes
+      *> (cotacao-historico.txt), gravado pelo RATEMAINT sempre
+      *> que uma taxa e alterada. Compartilhado entre COIN e
+      *> RATEMAINT.
+           05 HIST-COD-MOEDA    PIC X(3).
+           05 HIST-DATA-COTACAO PIC 9(8).
+           05 HIST-INT-PARTE    PIC 9(3).
+           05 HIST-FRAC-PARTE   PIC 9(5).
